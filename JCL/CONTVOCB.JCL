@@ -0,0 +1,102 @@
+//CONTVOCB JOB (ACCTNO),'CONTEO VOCALES - NOCTURNO',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID,
+//         REGION=0M
+//*-----------------------------------------------------------------*
+//* JCL:         CONTVOCB                                          *
+//* PURPOSE:     EJECUTA CONTARVOCALES EN MODO BATCH (ARCHIVO) COMO *
+//*              PASO NOCTURNO PROGRAMADO POR EL SCHEDULER.         *
+//*              ASIGNA EL ARCHIVO DE ENTRADA DEL DIA Y LOS         *
+//*              ARCHIVOS DE REPORTE, EXCEPCIONES Y CHECKPOINT, Y   *
+//*              AVISA AL OPERADOR SI EL PASO TERMINA CON ERROR.    *
+//* AUTHOR:      SILVIA FERNANDEZ                                  *
+//* SCHEDULED:   DIARIO, VENTANA NOCTURNA (00:30)                   *
+//*                                                                 *
+//* MODIFICATION HISTORY.                                           *
+//*   DATE       INIT  DESCRIPTION                                  *
+//*   ---------- ----  -----------------------------------------    *
+//*   08/08/2026 SF    JCL ORIGINAL PARA PROGRAMACION NOCTURNA.      *
+//*   08/08/2026 SF    AGREGADO DD TOTALMST PARA EL ACUMULADO        *
+//*                    HISTORICO DE VOCALES/CONSONANTES ENTRE        *
+//*                    CORRIDAS.                                     *
+//*   08/08/2026 SF    YOUR-PROGRAM-NAME AHORA LLAMA POR CALL AL      *
+//*                    MODULO CONTVOC1, QUE DEBE ESTAR CATALOGADO     *
+//*                    EN EL MISMO STEPLIB.                           *
+//*   08/08/2026 SF    CHKPOINT AMPLIADO A LRECL=160: EL REGISTRO DE   *
+//*                    CHECKPOINT AHORA LLEVA TAMBIEN EL DESGLOSE      *
+//*                    FONETICO, PALABRAS Y LA TABLA DE FRECUENCIA     *
+//*                    POR LETRA, NO SOLO VOCALES/CONSONANTES.         *
+//*   08/08/2026 SF    CHKPOINT Y TOTALMST PASAN DE DISP=MOD A         *
+//*                    DISP=OLD: CONTVOC1 LOS REGRABA COMPLETOS EN     *
+//*                    CADA CORRIDA (OPEN OUTPUT, NO EXTEND), Y CON    *
+//*                    MOD EL OPEN OUTPUT POSICIONA AL FINAL DEL       *
+//*                    DATASET EN LUGAR DE REESCRIBIRLO, POR LO QUE    *
+//*                    SOLO SE LEIA SIEMPRE EL PRIMER REGISTRO. AMBOS  *
+//*                    DEBEN QUEDAR PREASIGNADOS POR EL JCL DE         *
+//*                    INICIALIZACION CONTVOCI ANTES DE LA PRIMERA     *
+//*                    CORRIDA NOCTURNA.                               *
+//*   08/08/2026 SF    PGM= CAMBIADO A CONTVOCM: EL NOMBRE ANTERIOR     *
+//*                    TENIA GUION Y MAS DE 8 CARACTERES, Y NO PODIA    *
+//*                    CARGARSE COMO MIEMBRO DE LOADLIB.                *
+//*   08/08/2026 SF    CHKPOINT AMPLIADO A LRECL=268: CKPT-TOTAL-       *
+//*                    LETRAS, CKPT-PALABRAS Y LA TABLA CKPT-FREC-      *
+//*                    LETRA SE AMPLIARON A 7 DIGITOS PARA IGUALAR EL   *
+//*                    RANGO DE VOCALES/CONSONANTE Y NO DESBORDAR EN    *
+//*                    CORRIDAS BATCH DE GRAN VOLUMEN.                  *
+//*-----------------------------------------------------------------*
+//*
+//CONTAR   EXEC PGM=CONTVOCM
+//STEPLIB  DD DSN=PROD.CONTVOC.LOADLIB,DISP=SHR
+//*
+//* ARCHIVO DE ENTRADA DEL DIA - UNA LETRA, PALABRA U ORACION POR
+//* REGISTRO. LO DEJA LISTO EL PROCESO DE CAPTURA ANTERIOR.
+//LETRAIN  DD DSN=PROD.CONTVOC.LETRAS.DIARIO,DISP=SHR
+//*
+//* REPORTE IMPRESO DE LA CORRIDA - UNA GENERACION NUEVA POR NOCHE.
+//REPTOUT  DD DSN=PROD.CONTVOC.REPORTE(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//            SPACE=(TRK,(5,5),RLSE),
+//            UNIT=SYSDA
+//*
+//* LOG DE VALORES NO ALFABETICOS RECHAZADOS - TAMBIEN POR GENERACION.
+//EXCPOUT  DD DSN=PROD.CONTVOC.EXCEPC(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//            SPACE=(TRK,(2,2),RLSE),
+//            UNIT=SYSDA
+//*
+//* ARCHIVO DE CHECKPOINT/RESTART - PERMANENTE, SE CONSERVA ENTRE
+//* CORRIDAS PARA QUE UNA CAIDA A MITAD DE PROCESO PUEDA REANUDAR.
+//CHKPOINT DD DSN=PROD.CONTVOC.CHECKPT,
+//            DISP=(OLD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=268,BLKSIZE=8040),
+//            SPACE=(TRK,(1,1),RLSE),
+//            UNIT=SYSDA
+//*
+//* ARCHIVO MAESTRO DE TOTALES ACUMULADOS - PERMANENTE, SE LEE Y SE
+//* REGRABA EN CADA CORRIDA PARA ACUMULAR VOCALES/CONSONANTES DE
+//* TODAS LAS CORRIDAS A LA FECHA.
+//TOTALMST DD DSN=PROD.CONTVOC.TOTALMST,
+//            DISP=(OLD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//            SPACE=(TRK,(1,1),RLSE),
+//            UNIT=SYSDA
+//*
+//* SELECCION DE MODO DE PROCESO: "2" = PROCESO BATCH DESDE ARCHIVO.
+//SYSIN    DD *
+2
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//*-----------------------------------------------------------------*
+//* SI EL PASO CONTAR TERMINA CON RETURN CODE DISTINTO DE CERO, SE   *
+//* AVISA AL OPERADOR EN LUGAR DE DEJAR PASAR EL ERROR EN SILENCIO.  *
+//*-----------------------------------------------------------------*
+//AVISOP   EXEC PGM=IEBGENER,COND=(0,EQ,CONTAR)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD *
+CONTVOCB - EL PASO CONTAR TERMINO CON RETURN CODE DISTINTO DE CERO.
+REVISAR EL SYSOUT DEL PASO CONTAR ANTES DE LA PROXIMA CORRIDA.
+/*
+//SYSUT2   DD SYSOUT=*
