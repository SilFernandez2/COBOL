@@ -0,0 +1,35 @@
+//CONTVOCI JOB (ACCTNO),'CONTEO VOCALES - INIT',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* JCL:         CONTVOCI                                          *
+//* PURPOSE:     CORRIDA UNICA QUE PREASIGNA CHKPOINT Y TOTALMST     *
+//*              ANTES DE LA PRIMERA EJECUCION DE CONTVOCB. AMBOS    *
+//*              DEBEN EXISTIR YA CATALOGADOS PARA QUE CONTVOCB      *
+//*              PUEDA ABRIRLOS CON DISP=OLD (LEE/REGRABA UN SOLO    *
+//*              REGISTRO POR CORRIDA, NO ACUMULA POR EXTEND).       *
+//* AUTHOR:      SILVIA FERNANDEZ                                  *
+//* SCHEDULED:   UNA SOLA VEZ, ANTES DE PROGRAMAR CONTVOCB.          *
+//*                                                                 *
+//* MODIFICATION HISTORY.                                           *
+//*   DATE       INIT  DESCRIPTION                                  *
+//*   ---------- ----  -----------------------------------------    *
+//*   08/08/2026 SF    JCL ORIGINAL - ALTA DE CHKPOINT Y TOTALMST.   *
+//*   08/08/2026 SF    CHKPOINT AMPLIADO A LRECL=268, IGUAL QUE EN    *
+//*                    CONTVOCB, PARA LOS CAMPOS DE CHECKPOINT         *
+//*                    AMPLIADOS A 7 DIGITOS.                          *
+//*-----------------------------------------------------------------*
+//*
+//ALLOC    EXEC PGM=IEFBR14
+//*
+//* SE CREAN VACIOS; CONTVOC1 LOS TRATA COMO "SIN CHECKPOINT PREVIO"
+//* Y "SIN CORRIDAS PREVIAS" LA PRIMERA VEZ QUE LOS LEE (AT END).
+//CHKPOINT DD DSN=PROD.CONTVOC.CHECKPT,
+//            DISP=(NEW,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=268,BLKSIZE=8040),
+//            SPACE=(TRK,(1,1),RLSE),
+//            UNIT=SYSDA
+//TOTALMST DD DSN=PROD.CONTVOC.TOTALMST,
+//            DISP=(NEW,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//            SPACE=(TRK,(1,1),RLSE),
+//            UNIT=SYSDA
