@@ -1,45 +1,81 @@
-      ******************************************************************
-      * Author: Silvia Fernandez
-      * Date: 30/06/2024
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 letra pic X.
-       77 i pic 99 value 0.
-       77 vocales pic 99 value 0.
-       77 consonante pic 99 value 0.
-       01  letras.
-       10 letra-array   OCCURS 10 TIMES PIC X.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       display " Ingrese las 10 letras:"
-
-       PERFORM VARYING i from  1 by 1  until i > 10
-       DISPLAY "Letra " i ": "
-       ACCEPT letra
-        IF letra IS ALPHABETIC THEN
-           MOVE letra TO letra-array(i)
-
-       if letra = "A" or letra = "a" or letra = "E" or letra = "e" OR
-           letra = "I"  or letra = "i"  or letra = "O"  or letra = "o"OR
-           letra = "U"  or letra = "u" add 1 to vocales
-        ELSE
-            add 1 to consonante
-        END-IF
-       ELSE
-          DISPLAY "Error: Solo se permiten letras. Intente nuevamente."
-            SUBTRACT 1 FROM i
-        END-IF
-       END-PERFORM
-
-       display " Total vocales: " vocales
-       DISPLAY "Total consonantes " consonante
-
-       STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010*****************************************************************
+000020* PROGRAM:      CONTARVOCALES
+000030* AUTHOR:       SILVIA FERNANDEZ
+000040* INSTALLATION: DEPARTAMENTO DE PROCESAMIENTO DE DATOS
+000050* DATE-WRITTEN: 30/06/2024
+000060* DATE-COMPILED:
+000070* PURPOSE:      DRIVER CON MENU DE MODOS DE PROCESO PARA EL CONTEO
+000080*               DE VOCALES Y CONSONANTES. EL PROGRAMA MUESTRA LAS
+000090*               OPCIONES DISPONIBLES, ACEPTA LA SELECCION DEL
+000100*               OPERADOR (O DE UNA TARJETA SYSIN EN BATCH) Y LLAMA
+000110*               AL MODULO CONTVOC1 QUE HACE EL TRABAJO SEGUN EL
+000120*               MODO ELEGIDO.
+000130*
+000140* MODIFICATION HISTORY.
+000150*   DATE       INIT  DESCRIPTION
+000160*   ---------- ----  ----------------------------------------------
+000170*   30/06/2024 SF    PROGRAMA ORIGINAL - SOLO MODO INTERACTIVO.
+000180*   08/08/2026 SF    AGREGADO MODO BATCH POR ARCHIVO DE ENTRADA,
+000190*                    CON SELECCION DE MODO AL INICIO DEL PROGRAMA.
+000200*   08/08/2026 SF    AGREGADO ARCHIVO DE REPORTE IMPRESO CON
+000210*                    ENCABEZADO, TOTALES Y FRECUENCIA POR LETRA.
+000220*   08/08/2026 SF    AGREGADO ARCHIVO DE EXCEPCIONES PARA VALORES
+000230*                    NO ALFABETICOS RECHAZADOS, CON SLOT Y HORA.
+000240*   08/08/2026 SF    letra-array AHORA VARIA DE TAMANO (OCCURS
+000250*                    DEPENDING ON) PARA ACEPTAR PALABRAS Y
+000260*                    ORACIONES COMPLETAS, CON CONTEO POR PALABRA.
+000270*   08/08/2026 SF    AGREGADO CHECKPOINT/RESTART EN MODO ARCHIVO:
+000280*                    SE GRABA CADA N REGISTROS Y SE REANUDA DESDE
+000290*                    EL ULTIMO PUNTO EN UNA CORRIDA POSTERIOR.
+000300*                    vocales Y consonante SE AMPLIAN A 7 DIGITOS
+000310*                    PARA SOPORTAR CORRIDAS BATCH DE GRAN VOLUMEN.
+000320*   08/08/2026 SF    RETURN-CODE SE FIJA EN 16 SI NO SE PUEDE ABRIR
+000330*                    LETRAS-IN O REPORTE-OUT, PARA QUE EL PASO DE
+000340*                    JCL NOCTURNO PUEDA DETECTAR LA FALLA.
+000350*   08/08/2026 SF    SE RECONOCEN LAS VOCALES ACENTUADAS (A-E-I-O-U
+000360*                    CON TILDE) COMO VOCALES, Y LA ENIE SE LLEVA EN
+000370*                    UN CONTADOR PROPIO, PARA TEXTO EN ESPANOL.
+000380*   08/08/2026 SF    consonante SE DESGLOSA POR CLASE FONETICA
+000390*                    (OCLUSIVAS, FRICATIVAS, NASALES, LIQUIDAS)
+000400*                    EN PANTALLA Y EN EL REPORTE IMPRESO.
+000410*   08/08/2026 SF    AGREGADO PORCENTAJE DE VOCALES SOBRE EL
+000420*                    TOTAL DE LETRAS, Y ARCHIVO MAESTRO DE
+000430*                    TOTALES ACUMULADOS ENTRE CORRIDAS.
+000440*   08/08/2026 SF    EL PROGRAMA SE DIVIDE EN DOS: EL TRABAJO DE
+000450*                    CONTEO PASA AL MODULO CALLABLE CONTVOC1, Y
+000460*                    ESTE PROGRAMA QUEDA COMO UN DRIVER CON MENU
+000470*                    DE MODOS (INTERACTIVO, ARCHIVO, O REIMPRESION
+000480*                    DE LA ULTIMA CORRIDA) QUE LO INVOCA POR CALL.
+000485*   08/08/2026 SF    PROGRAM-ID RENOMBRADO A CONTVOCM (8 CARACTERES,
+000486*                    SIN GUIONES) PARA QUE EL PASO DE JCL NOCTURNO
+000487*                    PUEDA CARGARLO CON PGM=; SE ACTUALIZA EL PGM=
+000488*                    DE JCL/CONTVOCB.JCL PARA QUE COINCIDA.
+000490*****************************************************************
+000500 IDENTIFICATION DIVISION.
+000510 PROGRAM-ID. CONTVOCM.
+000520 AUTHOR. SILVIA FERNANDEZ.
+000530 INSTALLATION. DEPARTAMENTO DE PROCESAMIENTO DE DATOS.
+000540 DATE-WRITTEN. 30/06/2024.
+000550 DATE-COMPILED.
+000560 
+000570 DATA DIVISION.
+000580 WORKING-STORAGE SECTION.
+000590*    MODO DE PROCESO SELECCIONADO POR EL OPERADOR: 1 = INTERACTIVO,
+000600*    2 = ARCHIVO (BATCH), 3 = REIMPRESION DE LA ULTIMA CORRIDA.
+000610 77  MODO-PROCESO                PIC 9(01) VALUE 0.
+000620 
+000630 PROCEDURE DIVISION.
+000640*----------------------------------------------------------------
+000650* 0000-MAINLINE - MUESTRA EL MENU DE MODOS, ACEPTA LA SELECCION
+000660* DEL OPERADOR Y LLAMA AL MODULO CONTVOC1 PARA HACER EL TRABAJO.
+000670*----------------------------------------------------------------
+000680 0000-MAINLINE.
+000690     DISPLAY " SELECCIONE EL MODO DE PROCESO:"
+000700     DISPLAY "   1 - INGRESO INTERACTIVO POR TECLADO"
+000710     DISPLAY "   2 - PROCESO BATCH DESDE ARCHIVO"
+000720     DISPLAY "   3 - REIMPRIMIR TOTALES DE LA ULTIMA CORRIDA"
+000730     ACCEPT MODO-PROCESO
+000740     CALL "CONTVOC1" USING MODO-PROCESO
+000750     STOP RUN.
+000780
+000790 END PROGRAM CONTVOCM.
