@@ -0,0 +1,1002 @@
+000010*****************************************************************
+000020* PROGRAM:      CONTVOC1
+000030* AUTHOR:       SILVIA FERNANDEZ
+000040* INSTALLATION: DEPARTAMENTO DE PROCESAMIENTO DE DATOS
+000050* DATE-WRITTEN: 08/08/2026
+000060* DATE-COMPILED:
+000070* PURPOSE:      MODULO CALLABLE QUE CUENTA VOCALES Y CONSONANTES EN
+000080*               LAS LETRAS INGRESADAS POR TECLADO O LEIDAS DE UN
+000090*               ARCHIVO DE ENTRADA PARA PROCESO BATCH, O REIMPRIME
+000100*               LOS TOTALES DE LA ULTIMA CORRIDA REGISTRADA. RECIBE
+000110*               EL MODO DE PROCESO DEL PROGRAMA QUE LO INVOCA.
+000120*
+000130* MODIFICATION HISTORY.
+000140*   DATE       INIT  DESCRIPTION
+000150*   ---------- ----  ----------------------------------------------
+000160*   08/08/2026 SF    SEPARADO DE YOUR-PROGRAM-NAME COMO MODULO
+000170*                    CALLABLE INDEPENDIENTE. YOUR-PROGRAM-NAME PASA
+000180*                    A SER UN PROGRAMA DRIVER CON MENU DE MODOS QUE
+000190*                    LO INVOCA POR CALL. SE AGREGA EL MODO 3
+000200*                    (REIMPRESION DE LA ULTIMA CORRIDA), QUE LEE EL
+000210*                    ARCHIVO MAESTRO DE TOTALES SIN VOLVER A CONTAR
+000220*                    LETRAS.
+000230*****************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. CONTVOC1.
+000260 AUTHOR. SILVIA FERNANDEZ.
+000270 INSTALLATION. DEPARTAMENTO DE PROCESAMIENTO DE DATOS.
+000280 DATE-WRITTEN. 08/08/2026.
+000290 DATE-COMPILED. 08/08/2026.
+000300
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT LETRAS-IN
+000350         ASSIGN TO LETRAIN
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS FS-LETRAS-IN.
+000380     SELECT REPORTE-OUT
+000390         ASSIGN TO REPTOUT
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS FS-REPORTE.
+000420     SELECT EXCEPCIONES-OUT
+000430         ASSIGN TO EXCPOUT
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS FS-EXCEPCIONES.
+000460     SELECT CHECKPOINT-FILE
+000470         ASSIGN TO CHKPOINT
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS FS-CHECKPOINT.
+000500     SELECT MASTER-TOTALES
+000510         ASSIGN TO TOTALMST
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS FS-MASTER.
+000540
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  LETRAS-IN.
+000580 01  LETRAS-IN-REC               PIC X(80).
+000590 FD  REPORTE-OUT.
+000600 01  REPORTE-OUT-REC             PIC X(80).
+000610 FD  EXCEPCIONES-OUT.
+000620 01  EXCEPCION-REC               PIC X(80).
+000630 FD  CHECKPOINT-FILE.
+000640 01  CHECKPOINT-REC.
+000650     05  CKPT-NUM-REGISTRO           PIC 9(7).
+000660     05  CKPT-VOCALES                PIC 9(7).
+000670     05  CKPT-CONSONANTE             PIC 9(7).
+000680     05  CKPT-ENIE                   PIC 9(7).
+000690     05  CKPT-OCLUSIVAS              PIC 9(7).
+000700     05  CKPT-FRICATIVAS             PIC 9(7).
+000710     05  CKPT-NASALES                PIC 9(7).
+000720     05  CKPT-LIQUIDAS               PIC 9(7).
+000730     05  CKPT-TOTAL-LETRAS           PIC 9(7).
+000740     05  CKPT-PALABRAS               PIC 9(7).
+000750     05  CKPT-PALABRA-MAS-LARGA      PIC 9(4).
+000760     05  CKPT-FRECUENCIAS.
+000770        10  CKPT-FREC-LETRA OCCURS 26 TIMES PIC 9(7).
+000780     05  FILLER                      PIC X(12).
+000790 FD  MASTER-TOTALES.
+000800 01  MASTER-TOTALES-REC.
+000810     05  MT-VOCALES                  PIC 9(9).
+000820     05  MT-CONSONANTE               PIC 9(9).
+000830     05  MT-CORRIDAS                 PIC 9(7).
+000840     05  MT-ULT-VOCALES              PIC 9(7).
+000850     05  MT-ULT-CONSONANTE           PIC 9(7).
+000860     05  MT-ULT-FECHA                PIC 9(8).
+000870     05  FILLER                      PIC X(33).
+000880
+000890 WORKING-STORAGE SECTION.
+000900*    SWITCHES AND STATUS FIELDS.
+000910 77  FS-LETRAS-IN                PIC X(02) VALUE "00".
+000920 77  EOF-LETRAS-IN               PIC X(01) VALUE "N".
+000930     88  FIN-LETRAS-IN           VALUE "Y".
+000940 77  MODO-PROCESO                PIC 9(01) VALUE 0.
+000950     88  MODO-INTERACTIVO        VALUE 1.
+000960     88  MODO-ARCHIVO            VALUE 2.
+000970     88  MODO-REIMPRESION        VALUE 3.
+000980*    CAMPOS DE TRABAJO PARA EL ANALISIS DE LETRAS.
+000990 77  letra                       PIC X.
+001000 77  i                           PIC 99 VALUE 0.
+001010 77  vocales                     PIC 9(7) VALUE 0.
+001020 77  consonante                  PIC 9(7) VALUE 0.
+001030 77  CANT-ENIE                   PIC 9(7) VALUE 0.
+001040*    DESGLOSE DE consonante POR CLASE FONETICA (OCLUSIVAS,
+001050*    FRICATIVAS, NASALES Y LIQUIDAS/APROXIMANTES).
+001060 77  CANT-OCLUSIVAS              PIC 9(7) VALUE 0.
+001070 77  CANT-FRICATIVAS             PIC 9(7) VALUE 0.
+001080 77  CANT-NASALES                PIC 9(7) VALUE 0.
+001090 77  CANT-LIQUIDAS               PIC 9(7) VALUE 0.
+001100 77  J-SUB                       PIC 99 VALUE 0.
+001110 77  LONG-LINEA                  PIC 99 VALUE 0.
+001120 77  ESPACIOS-FINALES            PIC 99 VALUE 0.
+001130*    SWITCH QUE INDICA SI letra ES UN CARACTER ACEPTABLE, YA SEA
+001140*    ALFABETICO COMUN O VOCAL ACENTUADA / ENIE DEL ESPANOL.
+001150 77  LETRA-VALIDA-SW             PIC X(01) VALUE "N".
+001160     88  LETRA-ES-VALIDA         VALUE "S"
+001170         WHEN SET TO FALSE IS "N".
+001180 01  letras.
+001190     05  LONGITUD-LETRAS             PIC 9(4) COMP.
+001200     05  letra-array
+001210         OCCURS 1 TO 80 TIMES
+001220         DEPENDING ON LONGITUD-LETRAS
+001230         PIC X(01).
+001240*    CAMPOS PARA EL ANALISIS DE PALABRAS Y ORACIONES.
+001250 77  EN-PALABRA-SW               PIC X(01) VALUE "N".
+001260     88  DENTRO-DE-PALABRA       VALUE "Y"
+001270         WHEN SET TO FALSE IS "N".
+001280 77  LARGO-PALABRA-ACTUAL        PIC 9(4) COMP VALUE 0.
+001290 77  PALABRA-MAS-LARGA           PIC 9(4) COMP VALUE 0.
+001300 77  CANT-PALABRAS               PIC 9(7) COMP VALUE 0.
+001310 77  VOCALES-PALABRA             PIC 99 COMP VALUE 0.
+001320 77  CONSON-PALABRA              PIC 99 COMP VALUE 0.
+001330 77  ENIE-PALABRA                PIC 99 COMP VALUE 0.
+001340 77  CANT-PALABRAS-D             PIC ZZZZZZ9.
+001350 77  LARGO-PALABRA-D             PIC ZZZ9.
+001360 77  VOCALES-PALABRA-D           PIC Z9.
+001370 77  CONSON-PALABRA-D            PIC Z9.
+001380 77  ENIE-PALABRA-D              PIC Z9.
+001390*    CAMPOS DEL REPORTE IMPRESO.
+001400 77  FS-REPORTE                  PIC X(02) VALUE "00".
+001410 77  TOTAL-LETRAS                PIC 9(7) COMP VALUE 0.
+001420 77  LINEA-REPORTE               PIC X(80).
+001430 77  LETRA-MAYUS                 PIC X(01).
+001440 77  FREC-DISPLAY                PIC ZZZZZZ9.
+001450 77  TOTAL-LETRAS-D              PIC ZZZZZZ9.
+001460 01  FECHA-EJECUCION.
+001470     05  FE-ANO                      PIC 9(4).
+001480     05  FE-MES                      PIC 9(2).
+001490     05  FE-DIA                      PIC 9(2).
+001500 01  FECHA-EJECUCION-N REDEFINES FECHA-EJECUCION PIC 9(8).
+001510 01  ALFABETO-TXT
+001520         PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+001530 01  ALFABETO-TABLA REDEFINES ALFABETO-TXT.
+001540     05  ALFA-LETRA OCCURS 26 TIMES
+001550         INDEXED BY ALFA-IDX         PIC X(01).
+001560 01  FRECUENCIA-LETRAS.
+001570     05  FREC-LETRA OCCURS 26 TIMES  PIC 9(7) COMP.
+001580*    TABLA DE CLASIFICACION FONETICA DE LAS CONSONANTES: CADA
+001590*    POSICION DE FON-LETRA-TXT SE CORRESPONDE CON LA MISMA POSICION
+001600*    DE FON-CLASE-TXT (O=OCLUSIVA, F=FRICATIVA, N=NASAL, L=LIQUIDA/
+001610*    APROXIMANTE). LA ENIE NO SE INCLUYE, YA QUE SE LLEVA APARTE.
+001620 01  FON-LETRA-TXT
+001630         PIC X(21) VALUE "BCDGKPQTFHJSVXZMNLRWY".
+001640 01  FON-LETRA-TABLA REDEFINES FON-LETRA-TXT.
+001650     05  FON-LETRA OCCURS 21 TIMES
+001660         INDEXED BY FON-IDX          PIC X(01).
+001670 01  FON-CLASE-TXT
+001680         PIC X(21) VALUE "OOOOOOOOFFFFFFFNNLLLL".
+001690 01  FON-CLASE-TABLA REDEFINES FON-CLASE-TXT.
+001700     05  FON-CLASE OCCURS 21 TIMES  PIC X(01).
+001710*    CAMPOS DEL ARCHIVO DE EXCEPCIONES.
+001720 77  FS-EXCEPCIONES              PIC X(02) VALUE "00".
+001730 77  LINEA-EXCEPCION             PIC X(80).
+001740 77  VALOR-RECHAZADO             PIC X(01).
+001750 77  SLOT-RECHAZO                PIC 9(5) COMP.
+001760 77  SLOT-RECHAZO-D              PIC ZZZZ9.
+001770 77  REGISTRO-RECHAZO-D          PIC ZZZZZZ9.
+001780 01  HORA-EJECUCION.
+001790     05  HR-HH                       PIC 99.
+001800     05  HR-MM                       PIC 99.
+001810     05  HR-SS                       PIC 99.
+001820     05  HR-CC                       PIC 99.
+001830*    CAMPOS DE CHECKPOINT/RESTART PARA PROCESO BATCH.
+001840 77  FS-CHECKPOINT               PIC X(02) VALUE "00".
+001850 77  NUM-REGISTRO                PIC 9(7) COMP VALUE 0.
+001860 77  ULTIMO-REGISTRO-CKPT        PIC 9(7) COMP VALUE 0.
+001870 77  INTERVALO-CKPT              PIC 9(03) VALUE 5.
+001880 77  COCIENTE-CKPT               PIC 9(07).
+001890 77  RESTO-CKPT                  PIC 9(03).
+001900*    PORCENTAJE DE VOCALES SOBRE VOCALES+CONSONANTES, Y CAMPOS
+001910*    DEL ARCHIVO MAESTRO DE TOTALES ACUMULADOS ENTRE CORRIDAS.
+001920 77  TOTAL-VOC-CONS              PIC 9(8) VALUE 0.
+001930 77  PORC-VOCALES                PIC 9(3)V9(2) VALUE 0.
+001940 77  PORC-VOCALES-D              PIC ZZ9.99.
+001950 77  FS-MASTER                   PIC X(02) VALUE "00".
+001960 77  GT-VOCALES                  PIC 9(9) VALUE 0.
+001970 77  GT-CONSONANTE               PIC 9(9) VALUE 0.
+001980 77  GT-CORRIDAS                 PIC 9(7) VALUE 0.
+001990
+002000 LINKAGE SECTION.
+002010 01  LK-MODO-PROCESO             PIC 9(01).
+002020
+002030 PROCEDURE DIVISION USING LK-MODO-PROCESO.
+002040*----------------------------------------------------------------
+002050* 0000-MAINLINE - PARRAFO PRINCIPAL DEL MODULO. RECIBE EL MODO DE
+002060* PROCESO DEL PROGRAMA DRIVER Y LO DESPACHA A INTERACTIVO, ARCHIVO
+002070* O REIMPRESION DE LA ULTIMA CORRIDA. UN MODO FUERA DE LOS TRES
+002080* DEFINIDOS (POR EJEMPLO UNA TARJETA SYSIN VACIA O MAL PERFORADA
+002090* EN EL PASO NOCTURNO) NO CAE POR DEFECTO EN INTERACTIVO: SE
+002100* RECHAZA CON RETURN-CODE DISTINTO DE CERO, PARA NO DEJAR UN PASO
+002110* BATCH SIN OPERADOR ESPERANDO UN ACCEPT POR TECLADO.
+002120*----------------------------------------------------------------
+002130 0000-MAINLINE.
+002140     MOVE LK-MODO-PROCESO TO MODO-PROCESO
+002150     ACCEPT FECHA-EJECUCION FROM DATE YYYYMMDD
+002160     IF MODO-INTERACTIVO OR MODO-ARCHIVO OR MODO-REIMPRESION
+002170         IF MODO-REIMPRESION
+002180             PERFORM 3000-REPORTE-ULTIMA-CORRIDA THRU 3000-EXIT
+002190         ELSE
+002200             PERFORM 0100-PROCESAR-CONTEO THRU 0100-EXIT
+002210         END-IF
+002220     ELSE
+002230         DISPLAY "ERROR: MODO DE PROCESO INVALIDO: " MODO-PROCESO
+002240         MOVE 16 TO RETURN-CODE
+002250     END-IF
+002260     GOBACK.
+002270
+002280*----------------------------------------------------------------
+002290* 0100-PROCESAR-CONTEO - HACE EL CONTEO EN MODO INTERACTIVO O
+002300* ARCHIVO (SEGUN MODO-PROCESO) Y, SI LA APERTURA DE ARCHIVOS Y EL
+002310* CONTEO TERMINAN BIEN, ARMA EL REPORTE Y ACTUALIZA EL MAESTRO DE
+002320* TOTALES. LLAMADO SOLO DESDE 0000-MAINLINE PARA LOS MODOS
+002330* INTERACTIVO Y ARCHIVO (NO PARA REIMPRESION).
+002340*----------------------------------------------------------------
+002350 0100-PROCESAR-CONTEO.
+002360     INITIALIZE FRECUENCIA-LETRAS
+002370     SET DENTRO-DE-PALABRA TO FALSE
+002380     OPEN OUTPUT EXCEPCIONES-OUT
+002381     IF FS-EXCEPCIONES NOT = "00"
+002382         DISPLAY "ERROR AL ABRIR EXCEPCIONES-OUT, STATUS "
+002383             FS-EXCEPCIONES
+002384         MOVE 16 TO RETURN-CODE
+002385     END-IF
+002386     IF RETURN-CODE = 0
+002390         PERFORM 6050-ABRIR-REPORTE THRU 6050-EXIT
+002395     END-IF
+002400     IF RETURN-CODE = 0
+002410         IF MODO-ARCHIVO
+002420             PERFORM 2000-PROCESO-ARCHIVO THRU 2000-EXIT
+002430         ELSE
+002440             PERFORM 1000-PROCESO-INTERACTIVO THRU 1000-EXIT
+002450         END-IF
+002460         IF RETURN-CODE = 0
+002470             DISPLAY " TOTAL VOCALES: " vocales
+002480             DISPLAY "TOTAL CONSONANTES " consonante
+002490             DISPLAY "TOTAL ENIES      " CANT-ENIE
+002500             DISPLAY "  OCLUSIVAS  " CANT-OCLUSIVAS
+002510             DISPLAY "  FRICATIVAS " CANT-FRICATIVAS
+002520             DISPLAY "  NASALES    " CANT-NASALES
+002530             DISPLAY "  LIQUIDAS   " CANT-LIQUIDAS
+002540             PERFORM 8000-CALCULAR-PORCENTAJE THRU 8000-EXIT
+002550             PERFORM 8100-ACTUALIZAR-MAESTRO THRU 8100-EXIT
+002552             IF RETURN-CODE = 0
+002554                 MOVE PORC-VOCALES TO PORC-VOCALES-D
+002556                 DISPLAY "PORCENTAJE DE VOCALES: "
+002557                     PORC-VOCALES-D "%"
+002558                 DISPLAY "ACUMULADO A LA FECHA - CORRIDAS: "
+002559                     GT-CORRIDAS
+002560                 DISPLAY "ACUMULADO A LA FECHA - VOCALES:  "
+002561                     GT-VOCALES
+002562                 DISPLAY "ACUMULADO A LA FECHA - CONSON.:  "
+002563                     GT-CONSONANTE
+002564                 PERFORM 6000-GENERAR-REPORTE THRU 6000-EXIT
+002565             ELSE
+002566                 CLOSE REPORTE-OUT
+002567             END-IF
+002650         ELSE
+002660             CLOSE REPORTE-OUT
+002670         END-IF
+002680     END-IF
+002685     IF FS-EXCEPCIONES = "00"
+002687         CLOSE EXCEPCIONES-OUT
+002688     END-IF.
+002700 0100-EXIT.
+002710     EXIT.
+002720
+002730*----------------------------------------------------------------
+002740* 1000-PROCESO-INTERACTIVO - PIDE LAS 10 LETRAS POR TECLADO.
+002750*----------------------------------------------------------------
+002760 1000-PROCESO-INTERACTIVO.
+002770     DISPLAY " INGRESE LAS 10 LETRAS:"
+002780     MOVE 10 TO LONGITUD-LETRAS
+002790     MOVE 1 TO i
+002800     PERFORM 1100-LEER-LETRA-TECLADO THRU 1100-EXIT
+002810         UNTIL i > 10.
+002820 1000-EXIT.
+002830     EXIT.
+002840
+002850 1100-LEER-LETRA-TECLADO.
+002860     DISPLAY "LETRA " i ": "
+002870     ACCEPT letra
+002880     PERFORM 4900-VALIDAR-LETRA THRU 4900-EXIT
+002890     IF LETRA-ES-VALIDA
+002900         MOVE letra TO letra-array(i)
+002910         PERFORM 5000-CLASIFICAR-LETRA THRU 5000-EXIT
+002920         ADD 1 TO i
+002930     ELSE
+002940         MOVE i TO SLOT-RECHAZO
+002950         MOVE letra TO VALOR-RECHAZADO
+002960         PERFORM 7000-ESCRIBIR-EXCEPCION THRU 7000-EXIT
+002970         DISPLAY "ERROR: SOLO SE PERMITEN LETRAS. REINTENTE."
+002980     END-IF.
+002990 1100-EXIT.
+003000     EXIT.
+003010
+003020*----------------------------------------------------------------
+003030* 2000-PROCESO-ARCHIVO - LEE LAS LETRAS DE UN ARCHIVO DE ENTRADA,
+003040* UN REGISTRO POR LETRA O POR LINEA DE TEXTO, PARA PROCESO BATCH.
+003050*----------------------------------------------------------------
+003060 2000-PROCESO-ARCHIVO.
+003070     MOVE 0 TO NUM-REGISTRO
+003080     MOVE 0 TO ULTIMO-REGISTRO-CKPT
+003090     PERFORM 4000-VERIFICAR-CHECKPOINT THRU 4000-EXIT
+003100     OPEN INPUT LETRAS-IN
+003110     IF FS-LETRAS-IN NOT = "00"
+003120         DISPLAY "ERROR AL ABRIR LETRAS-IN, STATUS "
+003130             FS-LETRAS-IN
+003140         MOVE 16 TO RETURN-CODE
+003150         GO TO 2000-EXIT
+003160     END-IF
+003170     PERFORM 6340-CAPTION-PALABRAS THRU 6340-EXIT
+003180     PERFORM 2100-LEER-REGISTRO THRU 2100-EXIT
+003190         UNTIL FIN-LETRAS-IN
+003200     CLOSE LETRAS-IN
+003210     PERFORM 4200-LIMPIAR-CHECKPOINT THRU 4200-EXIT.
+003220 2000-EXIT.
+003230     EXIT.
+003240
+003250 2100-LEER-REGISTRO.
+003260     READ LETRAS-IN
+003270         AT END
+003280             SET FIN-LETRAS-IN TO TRUE
+003290         NOT AT END
+003300             ADD 1 TO NUM-REGISTRO
+003310             IF NUM-REGISTRO > ULTIMO-REGISTRO-CKPT
+003320                 PERFORM 2110-PROCESAR-LINEA THRU 2110-EXIT
+003330                 PERFORM 4100-TALVEZ-CHECKPOINT THRU 4100-EXIT
+003340             END-IF
+003350     END-READ.
+003360 2100-EXIT.
+003370     EXIT.
+003380
+003390 2110-PROCESAR-LINEA.
+003400     MOVE 0 TO ESPACIOS-FINALES
+003410     INSPECT LETRAS-IN-REC TALLYING ESPACIOS-FINALES
+003420         FOR TRAILING SPACE
+003430     COMPUTE LONG-LINEA = 80 - ESPACIOS-FINALES
+003440     IF LONG-LINEA = 0
+003450         GO TO 2110-EXIT
+003460     END-IF
+003470     MOVE LONG-LINEA TO LONGITUD-LETRAS
+003480     PERFORM 2105-CARGAR-LINEA THRU 2105-EXIT
+003490         VARYING J-SUB FROM 1 BY 1 UNTIL J-SUB > LONG-LINEA
+003500     PERFORM 2120-PROCESAR-CARACTER THRU 2120-EXIT
+003510         VARYING J-SUB FROM 1 BY 1 UNTIL J-SUB > LONGITUD-LETRAS
+003520     IF DENTRO-DE-PALABRA
+003530         PERFORM 2130-FIN-PALABRA THRU 2130-EXIT
+003540     END-IF.
+003550 2110-EXIT.
+003560     EXIT.
+003570
+003580 2105-CARGAR-LINEA.
+003590     MOVE LETRAS-IN-REC(J-SUB:1) TO letra-array(J-SUB).
+003600 2105-EXIT.
+003610     EXIT.
+003620
+003630 2120-PROCESAR-CARACTER.
+003640     MOVE letra-array(J-SUB) TO letra
+003650     IF letra = SPACE
+003660         IF DENTRO-DE-PALABRA
+003670             PERFORM 2130-FIN-PALABRA THRU 2130-EXIT
+003680         END-IF
+003690     ELSE
+003700         IF NOT DENTRO-DE-PALABRA
+003710             SET DENTRO-DE-PALABRA TO TRUE
+003720             MOVE 0 TO LARGO-PALABRA-ACTUAL
+003730             MOVE 0 TO VOCALES-PALABRA
+003740             MOVE 0 TO CONSON-PALABRA
+003750             MOVE 0 TO ENIE-PALABRA
+003760         END-IF
+003770         PERFORM 4900-VALIDAR-LETRA THRU 4900-EXIT
+003780         IF LETRA-ES-VALIDA
+003790             ADD 1 TO LARGO-PALABRA-ACTUAL
+003800             PERFORM 5000-CLASIFICAR-LETRA THRU 5000-EXIT
+003810         ELSE
+003820             MOVE J-SUB TO SLOT-RECHAZO
+003830             MOVE letra TO VALOR-RECHAZADO
+003840             PERFORM 7000-ESCRIBIR-EXCEPCION THRU 7000-EXIT
+003850         END-IF
+003860     END-IF.
+003870 2120-EXIT.
+003880     EXIT.
+003890
+003900 2130-FIN-PALABRA.
+003910     ADD 1 TO CANT-PALABRAS
+003920     IF LARGO-PALABRA-ACTUAL > PALABRA-MAS-LARGA
+003930         MOVE LARGO-PALABRA-ACTUAL TO PALABRA-MAS-LARGA
+003940     END-IF
+003950     PERFORM 6350-LINEA-PALABRA THRU 6350-EXIT
+003960     SET DENTRO-DE-PALABRA TO FALSE
+003970     MOVE 0 TO LARGO-PALABRA-ACTUAL.
+003980 2130-EXIT.
+003990     EXIT.
+004000
+004010*----------------------------------------------------------------
+004020* 3000-REPORTE-ULTIMA-CORRIDA - MODO 3: NO CUENTA LETRAS NUEVAS,
+004030* SOLO LEE EL ARCHIVO MAESTRO DE TOTALES Y REIMPRIME EN PANTALLA Y
+004040* EN EL REPORTE IMPRESO LOS TOTALES DE LA ULTIMA CORRIDA REGISTRADA.
+004050*----------------------------------------------------------------
+004060 3000-REPORTE-ULTIMA-CORRIDA.
+004070     OPEN INPUT MASTER-TOTALES
+004080     IF FS-MASTER NOT = "00"
+004090         DISPLAY "NO HAY CORRIDAS PREVIAS REGISTRADAS."
+004100         MOVE 4 TO RETURN-CODE
+004110         GO TO 3000-EXIT
+004120     END-IF
+004130     READ MASTER-TOTALES
+004140         AT END
+004150             DISPLAY "NO HAY CORRIDAS PREVIAS REGISTRADAS."
+004160             MOVE 4 TO RETURN-CODE
+004170         NOT AT END
+004180             PERFORM 3100-MOSTRAR-ULTIMA THRU 3100-EXIT
+004190     END-READ
+004200     CLOSE MASTER-TOTALES.
+004210 3000-EXIT.
+004220     EXIT.
+004230
+004240 3100-MOSTRAR-ULTIMA.
+004250     COMPUTE TOTAL-VOC-CONS = MT-ULT-VOCALES + MT-ULT-CONSONANTE
+004260     IF TOTAL-VOC-CONS > 0
+004270         COMPUTE PORC-VOCALES ROUNDED =
+004280             MT-ULT-VOCALES * 100 / TOTAL-VOC-CONS
+004290     ELSE
+004300         MOVE 0 TO PORC-VOCALES
+004310     END-IF
+004320     MOVE PORC-VOCALES TO PORC-VOCALES-D
+004330     DISPLAY "REIMPRESION DE LA ULTIMA CORRIDA - FECHA "
+004340         MT-ULT-FECHA
+004350     DISPLAY "  VOCALES:     " MT-ULT-VOCALES
+004360     DISPLAY "  CONSONANTES: " MT-ULT-CONSONANTE
+004370     DISPLAY "  PORCENTAJE DE VOCALES: " PORC-VOCALES-D "%"
+004380     DISPLAY "  CORRIDAS ACUMULADAS A LA FECHA: " MT-CORRIDAS
+004390     PERFORM 6050-ABRIR-REPORTE THRU 6050-EXIT
+004400     IF RETURN-CODE = 0
+004410         PERFORM 3200-REIMPRIMIR-REPORTE THRU 3200-EXIT
+004415         PERFORM 6400-PIE-PAGINA THRU 6400-EXIT
+004420         CLOSE REPORTE-OUT
+004430     END-IF.
+004440 3100-EXIT.
+004450     EXIT.
+004460
+004470 3200-REIMPRIMIR-REPORTE.
+004480     MOVE SPACES TO LINEA-REPORTE
+004490     STRING "REIMPRESION DE TOTALES - ULTIMA CORRIDA"
+004500         DELIMITED BY SIZE INTO LINEA-REPORTE
+004510     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+004520     MOVE SPACES TO LINEA-REPORTE
+004530     STRING "FECHA DE LA CORRIDA REIMPRESA: " MT-ULT-FECHA
+004540         DELIMITED BY SIZE INTO LINEA-REPORTE
+004550     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+004560     MOVE SPACES TO LINEA-REPORTE
+004570     STRING "TOTAL VOCALES:      " MT-ULT-VOCALES
+004580         DELIMITED BY SIZE INTO LINEA-REPORTE
+004590     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+004600     MOVE SPACES TO LINEA-REPORTE
+004610     STRING "TOTAL CONSONANTES:  " MT-ULT-CONSONANTE
+004620         DELIMITED BY SIZE INTO LINEA-REPORTE
+004630     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+004640     MOVE SPACES TO LINEA-REPORTE
+004650     STRING "PORCENTAJE DE VOCALES: " PORC-VOCALES-D "%"
+004660         DELIMITED BY SIZE INTO LINEA-REPORTE
+004670     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+004680     MOVE SPACES TO LINEA-REPORTE
+004690     STRING "CORRIDAS ACUMULADAS A LA FECHA: " MT-CORRIDAS
+004700         DELIMITED BY SIZE INTO LINEA-REPORTE
+004710     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE.
+004720 3200-EXIT.
+004730     EXIT.
+004740
+004750*----------------------------------------------------------------
+004760* 4000-VERIFICAR-CHECKPOINT - AL INICIAR EL PROCESO BATCH, BUSCA
+004770* UN CHECKPOINT DE UNA CORRIDA ANTERIOR INCOMPLETA Y, SI EXISTE,
+004780* RESTABLECE EL PUNTO DE REANUDACION Y LOS TOTALES ACUMULADOS.
+004790*----------------------------------------------------------------
+004800 4000-VERIFICAR-CHECKPOINT.
+004810     OPEN INPUT CHECKPOINT-FILE
+004820     IF FS-CHECKPOINT = "00"
+004830         READ CHECKPOINT-FILE
+004840             NOT AT END
+004850             MOVE CKPT-NUM-REGISTRO TO ULTIMO-REGISTRO-CKPT
+004852             IF CKPT-NUM-REGISTRO > 0
+004860                 MOVE CKPT-VOCALES TO vocales
+004870                 MOVE CKPT-CONSONANTE TO consonante
+004880                 MOVE CKPT-ENIE TO CANT-ENIE
+004890                 MOVE CKPT-OCLUSIVAS TO CANT-OCLUSIVAS
+004900                 MOVE CKPT-FRICATIVAS TO CANT-FRICATIVAS
+004910                 MOVE CKPT-NASALES TO CANT-NASALES
+004920                 MOVE CKPT-LIQUIDAS TO CANT-LIQUIDAS
+004930                 MOVE CKPT-TOTAL-LETRAS TO TOTAL-LETRAS
+004940                 MOVE CKPT-PALABRAS TO CANT-PALABRAS
+004950                 MOVE CKPT-PALABRA-MAS-LARGA
+004955                     TO PALABRA-MAS-LARGA
+004960                 PERFORM 4070-RESTAURAR-FRECUENCIAS
+004962                     THRU 4070-EXIT
+004965             END-IF
+004970         END-READ
+004980         CLOSE CHECKPOINT-FILE
+004990     END-IF
+005000     IF ULTIMO-REGISTRO-CKPT > 0
+005010         DISPLAY "REANUDANDO DESDE EL REGISTRO "
+005020             ULTIMO-REGISTRO-CKPT
+005030     END-IF.
+005040 4000-EXIT.
+005050     EXIT.
+005060
+005070 4100-TALVEZ-CHECKPOINT.
+005080     DIVIDE NUM-REGISTRO BY INTERVALO-CKPT
+005090         GIVING COCIENTE-CKPT
+005100         REMAINDER RESTO-CKPT
+005110     IF RESTO-CKPT = 0
+005120         PERFORM 4150-ESCRIBIR-CHECKPOINT THRU 4150-EXIT
+005130     END-IF.
+005140 4100-EXIT.
+005150     EXIT.
+005160
+005170 4150-ESCRIBIR-CHECKPOINT.
+005180     OPEN OUTPUT CHECKPOINT-FILE
+005182     IF FS-CHECKPOINT NOT = "00"
+005184         DISPLAY "ERROR AL ABRIR CHKPOINT, STATUS "
+005186             FS-CHECKPOINT
+005188         MOVE 16 TO RETURN-CODE
+005190         GO TO 4150-EXIT
+005192     END-IF
+005194     MOVE SPACES TO CHECKPOINT-REC
+005200     MOVE NUM-REGISTRO TO CKPT-NUM-REGISTRO
+005210     MOVE vocales TO CKPT-VOCALES
+005220     MOVE consonante TO CKPT-CONSONANTE
+005230     MOVE CANT-ENIE TO CKPT-ENIE
+005240     MOVE CANT-OCLUSIVAS TO CKPT-OCLUSIVAS
+005250     MOVE CANT-FRICATIVAS TO CKPT-FRICATIVAS
+005260     MOVE CANT-NASALES TO CKPT-NASALES
+005270     MOVE CANT-LIQUIDAS TO CKPT-LIQUIDAS
+005280     MOVE TOTAL-LETRAS TO CKPT-TOTAL-LETRAS
+005290     MOVE CANT-PALABRAS TO CKPT-PALABRAS
+005300     MOVE PALABRA-MAS-LARGA TO CKPT-PALABRA-MAS-LARGA
+005310     PERFORM 4060-GUARDAR-FRECUENCIAS THRU 4060-EXIT
+005320     WRITE CHECKPOINT-REC
+005330     CLOSE CHECKPOINT-FILE.
+005340 4150-EXIT.
+005350     EXIT.
+005360
+005370 4200-LIMPIAR-CHECKPOINT.
+005380     OPEN OUTPUT CHECKPOINT-FILE
+005382     IF FS-CHECKPOINT NOT = "00"
+005384         DISPLAY "ERROR AL ABRIR CHKPOINT, STATUS "
+005386             FS-CHECKPOINT
+005388         MOVE 16 TO RETURN-CODE
+005390         GO TO 4200-EXIT
+005392     END-IF
+005394     MOVE SPACES TO CHECKPOINT-REC
+005400     MOVE 0 TO CKPT-NUM-REGISTRO
+005410     MOVE vocales TO CKPT-VOCALES
+005420     MOVE consonante TO CKPT-CONSONANTE
+005430     MOVE CANT-ENIE TO CKPT-ENIE
+005440     MOVE CANT-OCLUSIVAS TO CKPT-OCLUSIVAS
+005450     MOVE CANT-FRICATIVAS TO CKPT-FRICATIVAS
+005460     MOVE CANT-NASALES TO CKPT-NASALES
+005470     MOVE CANT-LIQUIDAS TO CKPT-LIQUIDAS
+005480     MOVE TOTAL-LETRAS TO CKPT-TOTAL-LETRAS
+005490     MOVE CANT-PALABRAS TO CKPT-PALABRAS
+005500     MOVE PALABRA-MAS-LARGA TO CKPT-PALABRA-MAS-LARGA
+005510     PERFORM 4060-GUARDAR-FRECUENCIAS THRU 4060-EXIT
+005520     WRITE CHECKPOINT-REC
+005530     CLOSE CHECKPOINT-FILE.
+005540 4200-EXIT.
+005550     EXIT.
+005560
+005570 4060-GUARDAR-FRECUENCIAS.
+005580     PERFORM 4065-GUARDAR-UNA-FREC THRU 4065-EXIT
+005590         VARYING ALFA-IDX FROM 1 BY 1 UNTIL ALFA-IDX > 26.
+005600 4060-EXIT.
+005610     EXIT.
+005620
+005630 4065-GUARDAR-UNA-FREC.
+005640     MOVE FREC-LETRA(ALFA-IDX) TO CKPT-FREC-LETRA(ALFA-IDX).
+005650 4065-EXIT.
+005660     EXIT.
+005670
+005680 4070-RESTAURAR-FRECUENCIAS.
+005690     PERFORM 4075-RESTAURAR-UNA-FREC THRU 4075-EXIT
+005700         VARYING ALFA-IDX FROM 1 BY 1 UNTIL ALFA-IDX > 26.
+005710 4070-EXIT.
+005720     EXIT.
+005730
+005740 4075-RESTAURAR-UNA-FREC.
+005750     MOVE CKPT-FREC-LETRA(ALFA-IDX) TO FREC-LETRA(ALFA-IDX).
+005760 4075-EXIT.
+005770     EXIT.
+005780
+005790*----------------------------------------------------------------
+005800* 4900-VALIDAR-LETRA - FIJA LETRA-ES-VALIDA SI letra ES UN CARACTER
+005810* ACEPTABLE: ALFABETICO COMUN (IS ALPHABETIC), VOCAL ACENTUADA
+005820* (A-E-I-O-U CON TILDE) O LA ENIE (n CON VIRGULILLA), MAYUSCULA O
+005830* MINUSCULA. SE USA ANTES DE ACEPTAR/PROCESAR UN CARACTER, TANTO
+005840* EN MODO INTERACTIVO COMO EN MODO ARCHIVO. LETRAS-IN LLEGA EN
+005850* ASCII/LATIN-1 DESDE EL PROCESO DE CAPTURA (SE TRANSFIERE POR FTP
+005860* EN MODO BINARIO, SIN CONVERSION DE CODIGO, HASTA EL DATASET
+005870* SECUENCIAL), POR LO QUE LOS LITERALES HEX DE LAS VOCALES
+005880* ACENTUADAS Y LA ENIE USAN LOS PUNTOS DE CODIGO LATIN-1/CP1252,
+005890* NO EBCDIC.
+005900*----------------------------------------------------------------
+005910 4900-VALIDAR-LETRA.
+005920     SET LETRA-ES-VALIDA TO FALSE
+005930     IF letra IS ALPHABETIC
+005940         SET LETRA-ES-VALIDA TO TRUE
+005950     ELSE
+005960         IF letra = X"E1" OR letra = X"C1" OR
+005970             letra = X"E9" OR letra = X"C9" OR
+005980             letra = X"ED" OR letra = X"CD" OR
+005990             letra = X"F3" OR letra = X"D3" OR
+006000             letra = X"FA" OR letra = X"DA" OR
+006010             letra = X"F1" OR letra = X"D1"
+006020             SET LETRA-ES-VALIDA TO TRUE
+006030         END-IF
+006040     END-IF.
+006050 4900-EXIT.
+006060     EXIT.
+006070
+006080*----------------------------------------------------------------
+006090* 5000-CLASIFICAR-LETRA - CLASIFICA letra COMO VOCAL, ENIE O
+006100* CONSONANTE. LAS VOCALES ACENTUADAS (A-E-I-O-U CON TILDE) CUENTAN
+006110* COMO VOCALES; LA ENIE SE LLEVA EN UN CONTADOR PROPIO, SEPARADO
+006120* DE vocales Y consonante.
+006130*----------------------------------------------------------------
+006140 5000-CLASIFICAR-LETRA.
+006150     IF letra = "A" OR letra = "a" OR
+006160         letra = "E" OR letra = "e" OR
+006170         letra = "I" OR letra = "i" OR
+006180         letra = "O" OR letra = "o" OR
+006190         letra = "U" OR letra = "u" OR
+006200         letra = X"E1" OR letra = X"C1" OR
+006210         letra = X"E9" OR letra = X"C9" OR
+006220         letra = X"ED" OR letra = X"CD" OR
+006230         letra = X"F3" OR letra = X"D3" OR
+006240         letra = X"FA" OR letra = X"DA"
+006250         ADD 1 TO vocales
+006260         ADD 1 TO VOCALES-PALABRA
+006270     ELSE
+006280         IF letra = X"F1" OR letra = X"D1"
+006290             ADD 1 TO CANT-ENIE
+006300             ADD 1 TO ENIE-PALABRA
+006310         ELSE
+006320             ADD 1 TO consonante
+006330             ADD 1 TO CONSON-PALABRA
+006340             PERFORM 5200-CLASIFICAR-FONETICA THRU 5200-EXIT
+006350         END-IF
+006360     END-IF
+006370     ADD 1 TO TOTAL-LETRAS
+006380     PERFORM 5100-TALLY-FRECUENCIA THRU 5100-EXIT.
+006390 5000-EXIT.
+006400     EXIT.
+006410
+006420*----------------------------------------------------------------
+006430* 5100-TALLY-FRECUENCIA - ACUMULA LA FRECUENCIA DE letra POR
+006440* LETRA DEL ALFABETO, PARA EL REPORTE IMPRESO. LA TABLA A-Z NO
+006450* TIENE POSICIONES PROPIAS PARA LAS VOCALES ACENTUADAS NI LA ENIE,
+006460* ASI QUE SE PLIEGAN A SU LETRA BASE (A-E-I-O-U, N) ANTES DE
+006470* BUSCARLAS, PARA QUE LA SUMA DE LA TABLA SIGA COINCIDIENDO CON
+006480* TOTAL-LETRAS.
+006490*----------------------------------------------------------------
+006500 5100-TALLY-FRECUENCIA.
+006510     MOVE letra TO LETRA-MAYUS
+006520     INSPECT LETRA-MAYUS CONVERTING
+006530         "abcdefghijklmnopqrstuvwxyz"
+006540         TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+006550     INSPECT LETRA-MAYUS CONVERTING
+006560         X"E1C1E9C9EDCDF3D3FADAF1D1"
+006570         TO "AAEEIIOOUUNN"
+006580     SET ALFA-IDX TO 1
+006590     SEARCH ALFA-LETRA
+006600         WHEN ALFA-LETRA(ALFA-IDX) = LETRA-MAYUS
+006610             ADD 1 TO FREC-LETRA(ALFA-IDX)
+006620     END-SEARCH.
+006630 5100-EXIT.
+006640     EXIT.
+006650
+006660*----------------------------------------------------------------
+006670* 5200-CLASIFICAR-FONETICA - BUSCA letra EN FON-LETRA-TABLA Y SUMA
+006680* 1 AL CONTADOR DE LA CLASE FONETICA CORRESPONDIENTE (OCLUSIVA,
+006690* FRICATIVA, NASAL O LIQUIDA/APROXIMANTE). SE LLAMA SOLO DESDE
+006700* 5000-CLASIFICAR-LETRA PARA CONSONANTES COMUNES (NO ENIE).
+006710*----------------------------------------------------------------
+006720 5200-CLASIFICAR-FONETICA.
+006730     MOVE letra TO LETRA-MAYUS
+006740     INSPECT LETRA-MAYUS CONVERTING
+006750         "abcdefghijklmnopqrstuvwxyz"
+006760         TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+006770     SET FON-IDX TO 1
+006780     SEARCH FON-LETRA
+006790         WHEN FON-LETRA(FON-IDX) = LETRA-MAYUS
+006800             EVALUATE FON-CLASE(FON-IDX)
+006810                 WHEN "O"
+006820                     ADD 1 TO CANT-OCLUSIVAS
+006830                 WHEN "F"
+006840                     ADD 1 TO CANT-FRICATIVAS
+006850                 WHEN "N"
+006860                     ADD 1 TO CANT-NASALES
+006870                 WHEN "L"
+006880                     ADD 1 TO CANT-LIQUIDAS
+006890             END-EVALUATE
+006900     END-SEARCH.
+006910 5200-EXIT.
+006920     EXIT.
+006930
+006940*----------------------------------------------------------------
+006950* 7000-ESCRIBIR-EXCEPCION - REGISTRA UN VALOR NO ALFABETICO
+006960* RECHAZADO, CON SU NUMERO DE REGISTRO (LINEA DEL ARCHIVO EN MODO
+006970* BATCH, 0 EN MODO INTERACTIVO), SU SLOT DENTRO DEL REGISTRO Y LA
+006980* HORA EN QUE OCURRIO, PARA PODER RASTREARLO EN UNA CORRIDA DE
+006990* MILES DE LINEAS.
+007000*----------------------------------------------------------------
+007010 7000-ESCRIBIR-EXCEPCION.
+007020     ACCEPT HORA-EJECUCION FROM TIME
+007030     MOVE NUM-REGISTRO TO REGISTRO-RECHAZO-D
+007040     MOVE SLOT-RECHAZO TO SLOT-RECHAZO-D
+007050     MOVE SPACES TO LINEA-EXCEPCION
+007060     STRING "REGISTRO=" REGISTRO-RECHAZO-D
+007070         "  SLOT=" SLOT-RECHAZO-D
+007080         "  VALOR=[" VALOR-RECHAZADO "]"
+007090         "  HORA=" HR-HH ":" HR-MM ":" HR-SS
+007100         DELIMITED BY SIZE INTO LINEA-EXCEPCION
+007110     WRITE EXCEPCION-REC FROM LINEA-EXCEPCION.
+007120 7000-EXIT.
+007130     EXIT.
+007140
+007150*----------------------------------------------------------------
+007160* 8000-CALCULAR-PORCENTAJE - CALCULA PORC-VOCALES, EL PORCENTAJE
+007170* DE VOCALES SOBRE EL TOTAL DE VOCALES MAS CONSONANTES DE LA
+007180* CORRIDA ACTUAL.
+007190*----------------------------------------------------------------
+007200 8000-CALCULAR-PORCENTAJE.
+007210     COMPUTE TOTAL-VOC-CONS = vocales + consonante
+007220     IF TOTAL-VOC-CONS > 0
+007230         COMPUTE PORC-VOCALES ROUNDED =
+007240             vocales * 100 / TOTAL-VOC-CONS
+007250     ELSE
+007260         MOVE 0 TO PORC-VOCALES
+007270     END-IF.
+007280 8000-EXIT.
+007290     EXIT.
+007300
+007310*----------------------------------------------------------------
+007320* 8100-ACTUALIZAR-MAESTRO - LEE EL ARCHIVO MAESTRO DE TOTALES DE
+007330* CORRIDAS ANTERIORES (SI EXISTE), LE SUMA LOS TOTALES DE LA
+007340* CORRIDA ACTUAL Y LO REGRABA, PARA LLEVAR UN ACUMULADO HISTORICO
+007350* DE VOCALES Y CONSONANTES ENTRE CORRIDAS, JUNTO CON LOS TOTALES
+007360* INDIVIDUALES DE ESTA CORRIDA PARA UNA REIMPRESION POSTERIOR.
+007370*----------------------------------------------------------------
+007380 8100-ACTUALIZAR-MAESTRO.
+007390     MOVE 0 TO GT-VOCALES
+007400     MOVE 0 TO GT-CONSONANTE
+007410     MOVE 0 TO GT-CORRIDAS
+007420     OPEN INPUT MASTER-TOTALES
+007430     IF FS-MASTER = "00"
+007440         READ MASTER-TOTALES
+007450             NOT AT END
+007460                 MOVE MT-VOCALES TO GT-VOCALES
+007470                 MOVE MT-CONSONANTE TO GT-CONSONANTE
+007480                 MOVE MT-CORRIDAS TO GT-CORRIDAS
+007490         END-READ
+007500         CLOSE MASTER-TOTALES
+007510     END-IF
+007520     ADD vocales TO GT-VOCALES
+007530     ADD consonante TO GT-CONSONANTE
+007540     ADD 1 TO GT-CORRIDAS
+007550     OPEN OUTPUT MASTER-TOTALES
+007552     IF FS-MASTER NOT = "00"
+007554         DISPLAY "ERROR AL ABRIR TOTALMST, STATUS " FS-MASTER
+007556         MOVE 16 TO RETURN-CODE
+007558         GO TO 8100-EXIT
+007559     END-IF
+007560     MOVE SPACES TO MASTER-TOTALES-REC
+007570     MOVE GT-VOCALES TO MT-VOCALES
+007580     MOVE GT-CONSONANTE TO MT-CONSONANTE
+007590     MOVE GT-CORRIDAS TO MT-CORRIDAS
+007600     MOVE vocales TO MT-ULT-VOCALES
+007610     MOVE consonante TO MT-ULT-CONSONANTE
+007620     MOVE FECHA-EJECUCION-N TO MT-ULT-FECHA
+007630     WRITE MASTER-TOTALES-REC
+007640     CLOSE MASTER-TOTALES.
+007650 8100-EXIT.
+007660     EXIT.
+007670
+007680*----------------------------------------------------------------
+007690* 6000-GENERAR-REPORTE - ARMA EL REPORTE IMPRESO DE LA CORRIDA:
+007700* ENCABEZADO, TOTALES, FRECUENCIA POR LETRA Y PIE DE PAGINA.
+007710*----------------------------------------------------------------
+007720 6050-ABRIR-REPORTE.
+007730     OPEN OUTPUT REPORTE-OUT
+007740     IF FS-REPORTE NOT = "00"
+007750         DISPLAY "ERROR AL ABRIR REPORTE-OUT, STATUS " FS-REPORTE
+007760         MOVE 16 TO RETURN-CODE
+007770         GO TO 6050-EXIT
+007780     END-IF
+007790     PERFORM 6100-ENCABEZADO THRU 6100-EXIT.
+007800 6050-EXIT.
+007810     EXIT.
+007820
+007830 6000-GENERAR-REPORTE.
+007840     PERFORM 6200-DETALLE THRU 6200-EXIT
+007850     PERFORM 6250-DESGLOSE-FONETICO THRU 6250-EXIT
+007860     PERFORM 6260-ACUMULADO-HISTORICO THRU 6260-EXIT
+007870     PERFORM 6300-FRECUENCIAS THRU 6300-EXIT
+007875     IF MODO-ARCHIVO
+007880         PERFORM 6500-PALABRAS-RESUMEN THRU 6500-EXIT
+007885     END-IF
+007890     PERFORM 6400-PIE-PAGINA THRU 6400-EXIT
+007900     CLOSE REPORTE-OUT.
+007910 6000-EXIT.
+007920     EXIT.
+007930
+007940 6100-ENCABEZADO.
+007950     MOVE SPACES TO LINEA-REPORTE
+007960     STRING "REPORTE DE CONTEO DE VOCALES Y CONSONANTES"
+007970         DELIMITED BY SIZE INTO LINEA-REPORTE
+007980     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+007990     MOVE SPACES TO LINEA-REPORTE
+008000     STRING "FECHA DE CORRIDA: " FE-ANO "/" FE-MES "/" FE-DIA
+008010         DELIMITED BY SIZE INTO LINEA-REPORTE
+008020     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+008030     MOVE SPACES TO LINEA-REPORTE
+008040     STRING "----------------------------------------------------"
+008050         DELIMITED BY SIZE INTO LINEA-REPORTE
+008060     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE.
+008070 6100-EXIT.
+008080     EXIT.
+008090
+008100 6200-DETALLE.
+008110     MOVE TOTAL-LETRAS TO TOTAL-LETRAS-D
+008120     MOVE SPACES TO LINEA-REPORTE
+008130     STRING "LETRAS PROCESADAS: " TOTAL-LETRAS-D
+008140         DELIMITED BY SIZE INTO LINEA-REPORTE
+008150     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+008160     MOVE SPACES TO LINEA-REPORTE
+008170     STRING "TOTAL VOCALES:      " vocales
+008180         DELIMITED BY SIZE INTO LINEA-REPORTE
+008190     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+008200     MOVE SPACES TO LINEA-REPORTE
+008210     STRING "TOTAL CONSONANTES:  " consonante
+008220         DELIMITED BY SIZE INTO LINEA-REPORTE
+008230     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+008240     MOVE SPACES TO LINEA-REPORTE
+008250     STRING "TOTAL ENIES:        " CANT-ENIE
+008260         DELIMITED BY SIZE INTO LINEA-REPORTE
+008270     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+008280     MOVE PORC-VOCALES TO PORC-VOCALES-D
+008290     MOVE SPACES TO LINEA-REPORTE
+008300     STRING "PORCENTAJE DE VOCALES: " PORC-VOCALES-D "%"
+008310         DELIMITED BY SIZE INTO LINEA-REPORTE
+008320     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE.
+008330 6200-EXIT.
+008340     EXIT.
+008350
+008360*----------------------------------------------------------------
+008370* 6250-DESGLOSE-FONETICO - IMPRIME EL DESGLOSE DE consonante POR
+008380* CLASE FONETICA, A CONTINUACION DE LOS TOTALES DE 6200-DETALLE.
+008390*----------------------------------------------------------------
+008400 6250-DESGLOSE-FONETICO.
+008410     MOVE SPACES TO LINEA-REPORTE
+008420     STRING "DESGLOSE FONETICO DE CONSONANTES:"
+008430         DELIMITED BY SIZE INTO LINEA-REPORTE
+008440     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+008450     MOVE SPACES TO LINEA-REPORTE
+008460     STRING "   OCLUSIVAS:      " CANT-OCLUSIVAS
+008470         DELIMITED BY SIZE INTO LINEA-REPORTE
+008480     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+008490     MOVE SPACES TO LINEA-REPORTE
+008500     STRING "   FRICATIVAS:     " CANT-FRICATIVAS
+008510         DELIMITED BY SIZE INTO LINEA-REPORTE
+008520     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+008530     MOVE SPACES TO LINEA-REPORTE
+008540     STRING "   NASALES:        " CANT-NASALES
+008550         DELIMITED BY SIZE INTO LINEA-REPORTE
+008560     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+008570     MOVE SPACES TO LINEA-REPORTE
+008580     STRING "   LIQUIDAS:       " CANT-LIQUIDAS
+008590         DELIMITED BY SIZE INTO LINEA-REPORTE
+008600     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE.
+008610 6250-EXIT.
+008620     EXIT.
+008630
+008640*----------------------------------------------------------------
+008650* 6260-ACUMULADO-HISTORICO - IMPRIME EL ACUMULADO HISTORICO DE
+008660* VOCALES, CONSONANTES Y CANTIDAD DE CORRIDAS, TOMADO DEL ARCHIVO
+008670* MAESTRO DE TOTALES DESPUES DE SUMAR LA CORRIDA ACTUAL.
+008680*----------------------------------------------------------------
+008690 6260-ACUMULADO-HISTORICO.
+008700     MOVE SPACES TO LINEA-REPORTE
+008710     STRING "ACUMULADO HISTORICO (TODAS LAS CORRIDAS):"
+008720         DELIMITED BY SIZE INTO LINEA-REPORTE
+008730     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+008740     MOVE SPACES TO LINEA-REPORTE
+008750     STRING "   CORRIDAS:        " GT-CORRIDAS
+008760         DELIMITED BY SIZE INTO LINEA-REPORTE
+008770     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+008780     MOVE SPACES TO LINEA-REPORTE
+008790     STRING "   VOCALES:         " GT-VOCALES
+008800         DELIMITED BY SIZE INTO LINEA-REPORTE
+008810     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+008820     MOVE SPACES TO LINEA-REPORTE
+008830     STRING "   CONSONANTES:     " GT-CONSONANTE
+008840         DELIMITED BY SIZE INTO LINEA-REPORTE
+008850     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE.
+008860 6260-EXIT.
+008870     EXIT.
+008880
+008890 6300-FRECUENCIAS.
+008900     MOVE SPACES TO LINEA-REPORTE
+008910     STRING "FRECUENCIA POR LETRA (A-Z):"
+008920         DELIMITED BY SIZE INTO LINEA-REPORTE
+008930     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+008940     PERFORM 6310-LINEA-FRECUENCIA THRU 6310-EXIT
+008950         VARYING ALFA-IDX FROM 1 BY 1 UNTIL ALFA-IDX > 26.
+008960 6300-EXIT.
+008970     EXIT.
+008980
+008990 6310-LINEA-FRECUENCIA.
+009000     MOVE FREC-LETRA(ALFA-IDX) TO FREC-DISPLAY
+009010     MOVE SPACES TO LINEA-REPORTE
+009020     STRING "   " ALFA-LETRA(ALFA-IDX) " = " FREC-DISPLAY
+009030         DELIMITED BY SIZE INTO LINEA-REPORTE
+009040     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE.
+009050 6310-EXIT.
+009060     EXIT.
+009070
+009080 6400-PIE-PAGINA.
+009090     MOVE SPACES TO LINEA-REPORTE
+009100     STRING "----------------------------------------------------"
+009110         DELIMITED BY SIZE INTO LINEA-REPORTE
+009120     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+009130     MOVE SPACES TO LINEA-REPORTE
+009140     STRING "FIN DE REPORTE - CONTARVOCALES"
+009150         DELIMITED BY SIZE INTO LINEA-REPORTE
+009160     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE.
+009170 6400-EXIT.
+009180     EXIT.
+009190
+009200*----------------------------------------------------------------
+009210* 6340/6350/6500 - DETALLE Y RESUMEN DE PALABRAS PROCESADAS,
+009220* PARA EL CASO DE PALABRAS U ORACIONES LEIDAS EN MODO ARCHIVO.
+009230*----------------------------------------------------------------
+009240 6340-CAPTION-PALABRAS.
+009250     MOVE SPACES TO LINEA-REPORTE
+009260     STRING "DETALLE POR PALABRA:"
+009270         DELIMITED BY SIZE INTO LINEA-REPORTE
+009280     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE.
+009290 6340-EXIT.
+009300     EXIT.
+009310
+009320 6350-LINEA-PALABRA.
+009330     MOVE CANT-PALABRAS TO CANT-PALABRAS-D
+009340     MOVE LARGO-PALABRA-ACTUAL TO LARGO-PALABRA-D
+009350     MOVE VOCALES-PALABRA TO VOCALES-PALABRA-D
+009360     MOVE CONSON-PALABRA TO CONSON-PALABRA-D
+009370     MOVE ENIE-PALABRA TO ENIE-PALABRA-D
+009380     MOVE SPACES TO LINEA-REPORTE
+009390     STRING "  PALABRA " CANT-PALABRAS-D
+009400         " LARGO=" LARGO-PALABRA-D
+009410         " VOCALES=" VOCALES-PALABRA-D
+009420         " CONSON=" CONSON-PALABRA-D
+009430         " ENIES=" ENIE-PALABRA-D
+009440         DELIMITED BY SIZE INTO LINEA-REPORTE
+009450     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE.
+009460 6350-EXIT.
+009470     EXIT.
+009480
+009490 6500-PALABRAS-RESUMEN.
+009500     MOVE CANT-PALABRAS TO CANT-PALABRAS-D
+009510     MOVE PALABRA-MAS-LARGA TO LARGO-PALABRA-D
+009520     MOVE SPACES TO LINEA-REPORTE
+009530     STRING "PALABRAS PROCESADAS: " CANT-PALABRAS-D
+009540         DELIMITED BY SIZE INTO LINEA-REPORTE
+009550     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE
+009560     MOVE SPACES TO LINEA-REPORTE
+009570     STRING "PALABRA MAS LARGA:   " LARGO-PALABRA-D
+009580         DELIMITED BY SIZE INTO LINEA-REPORTE
+009590     WRITE REPORTE-OUT-REC FROM LINEA-REPORTE.
+009600 6500-EXIT.
+009610     EXIT.
+009620
+009630 END PROGRAM CONTVOC1.
+009640
